@@ -0,0 +1,151 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL200.
+000300 AUTHOR.        R SHAUGHNESSY.
+000400 INSTALLATION.  DAILY PROCESSING - OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* DL200 - DAILY DETAIL CONTROL REPORT                           *
+000900*                                                                *
+001000* CALLED BY DL100 AFTER THE TABLE IS LOADED.  WALKS THE TABLE   *
+001100* IMAGE FROM 1 TO DL100-COUNT, BREAKS ON CHANGE OF THE KEY       *
+001200* PORTION OF EACH ENTRY, AND PRINTS A SUBTOTAL LINE PER GROUP    *
+001300* PLUS A FINAL COUNT/GRAND-TOTAL LINE SO OPERATIONS CAN SEE      *
+001400* THE BATCH ACTUALLY RAN TO COMPLETION.                         *
+001500*                                                                *
+001600* MODIFICATION HISTORY                                          *
+001700* ---------------------------------------------------------     *
+001800* 08/09/2026  RS   ORIGINAL PROGRAM.                            *
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT DL200-REPORT-FILE
+002700         ASSIGN TO TBLRPT
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  DL200-REPORT-FILE
+003300     RECORDING MODE IS F.
+003400 01  DL200-REPORT-LINE              PIC X(80).
+003500
+003600 WORKING-STORAGE SECTION.
+003700 01  DL200-DETAIL-LINE.
+003800     05  FILLER                     PIC X(02) VALUE SPACES.
+003900     05  DL200-DTL-KEY               PIC X(10).
+004000     05  FILLER                     PIC X(02) VALUE SPACES.
+004100     05  DL200-DTL-DETAIL            PIC X(40).
+004200     05  FILLER                     PIC X(26) VALUE SPACES.
+004300
+004400 01  DL200-SUBTOTAL-LINE.
+004500     05  FILLER                     PIC X(02) VALUE SPACES.
+004600     05  FILLER          PIC X(15) VALUE '** SUBTOTAL **'.
+004700     05  FILLER                     PIC X(05) VALUE SPACES.
+004800     05  DL200-SUB-KEY               PIC X(10).
+004900     05  FILLER                     PIC X(05) VALUE SPACES.
+005000     05  DL200-SUB-COUNT             PIC ZZZ,ZZ9.
+005100     05  FILLER                     PIC X(36) VALUE SPACES.
+005200
+005300 01  DL200-GRANDTOTAL-LINE.
+005400     05  FILLER                     PIC X(02) VALUE SPACES.
+005500     05  FILLER                     PIC X(20) VALUE
+005600             '** GRAND TOTAL   **'.
+005700     05  FILLER                     PIC X(05) VALUE SPACES.
+005800     05  DL200-GRAND-COUNT-OUT       PIC ZZZ,ZZ9.
+005900     05  FILLER                     PIC X(46) VALUE SPACES.
+006000
+006100 77  DL200-IDX                      PIC 9(04) COMP.
+006200 77  DL200-PRIOR-KEY                PIC X(10) VALUE SPACES.
+006300 77  DL200-GROUP-COUNT              PIC 9(06) COMP VALUE ZERO.
+006400 77  DL200-GRAND-COUNT              PIC 9(06) COMP VALUE ZERO.
+006500
+006600 01  DL200-SWITCHES.
+006700     05  DL200-FIRST-SW              PIC X(01) VALUE 'Y'.
+006800         88  DL200-FIRST-TIME                  VALUE 'Y'.
+006900
+007000 LINKAGE SECTION.
+007100 COPY "dl100tb.cpy".
+007200
+007300 PROCEDURE DIVISION USING DL100-WORK-AREA.
+007400*****************************************************************
+007500* 0000-MAINLINE                                                 *
+007600*****************************************************************
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007900     PERFORM 2000-PRINT-TABLE THRU 2000-EXIT
+008000         VARYING DL200-IDX FROM 1 BY 1
+008100         UNTIL DL200-IDX > DL100-COUNT.
+008200     PERFORM 7000-FINAL-BREAK THRU 7000-EXIT.
+008300     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+008400     GOBACK.
+008500
+008600*****************************************************************
+008700* 1000-INITIALIZE                                                *
+008800*****************************************************************
+008900 1000-INITIALIZE.
+009000     OPEN OUTPUT DL200-REPORT-FILE.
+009100 1000-EXIT.
+009200     EXIT.
+009300
+009400*****************************************************************
+009500* 2000-PRINT-TABLE - ONE PASS OF THE TABLE, BREAKING ON KEY      *
+009600*****************************************************************
+009700 2000-PRINT-TABLE.
+009800     IF DL200-FIRST-TIME
+009900         MOVE DL100-ENTRY-KEY(DL200-IDX) TO DL200-PRIOR-KEY
+010000         MOVE 'N' TO DL200-FIRST-SW
+010100     END-IF
+010200     IF DL100-ENTRY-KEY(DL200-IDX) NOT = DL200-PRIOR-KEY
+010300         PERFORM 3000-PRINT-SUBTOTAL THRU 3000-EXIT
+010400         MOVE DL100-ENTRY-KEY(DL200-IDX) TO DL200-PRIOR-KEY
+010500         MOVE ZERO TO DL200-GROUP-COUNT
+010600     END-IF
+010700     PERFORM 2500-PRINT-DETAIL THRU 2500-EXIT
+010800     ADD 1 TO DL200-GROUP-COUNT
+010900     ADD 1 TO DL200-GRAND-COUNT.
+011000 2000-EXIT.
+011100     EXIT.
+011200
+011300*****************************************************************
+011400* 2500-PRINT-DETAIL                                              *
+011500*****************************************************************
+011600 2500-PRINT-DETAIL.
+011700     MOVE DL100-ENTRY-KEY(DL200-IDX)    TO DL200-DTL-KEY
+011800     MOVE DL100-ENTRY-DETAIL(DL200-IDX) TO DL200-DTL-DETAIL
+011900     WRITE DL200-REPORT-LINE FROM DL200-DETAIL-LINE.
+012000 2500-EXIT.
+012100     EXIT.
+012200
+012300*****************************************************************
+012400* 3000-PRINT-SUBTOTAL - BREAK LINE FOR THE GROUP JUST FINISHED   *
+012500*****************************************************************
+012600 3000-PRINT-SUBTOTAL.
+012700     MOVE DL200-PRIOR-KEY      TO DL200-SUB-KEY
+012800     MOVE DL200-GROUP-COUNT    TO DL200-SUB-COUNT
+012900     WRITE DL200-REPORT-LINE FROM DL200-SUBTOTAL-LINE.
+013000 3000-EXIT.
+013100     EXIT.
+013200
+013300*****************************************************************
+013400* 7000-FINAL-BREAK - LAST GROUP'S SUBTOTAL PLUS GRAND TOTAL      *
+013500*****************************************************************
+013600 7000-FINAL-BREAK.
+013700     IF DL200-GROUP-COUNT > ZERO
+013800         PERFORM 3000-PRINT-SUBTOTAL THRU 3000-EXIT
+013900     END-IF
+014000     MOVE DL200-GRAND-COUNT TO DL200-GRAND-COUNT-OUT
+014100     WRITE DL200-REPORT-LINE FROM DL200-GRANDTOTAL-LINE.
+014200 7000-EXIT.
+014300     EXIT.
+014400
+014500*****************************************************************
+014600* 8000-TERMINATE                                                 *
+014700*****************************************************************
+014800 8000-TERMINATE.
+014900     CLOSE DL200-REPORT-FILE.
+015000 8000-EXIT.
+015100     EXIT.
