@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200* DL100EX.CPY                                                   *
+000300* Fixed-width interface file layout for the downstream          *
+000400* settlement system.  One record type per physical record,      *
+000500* selected by the leading type byte: H=header (run date and     *
+000600* total entry count), D=detail (one per DL100-TABLE-ENTRY),     *
+000700* T=trailer (record count and hash total of the amounts).       *
+000800*****************************************************************
+000900 01  DL100-EXTRACT-RECORD           PIC X(80).
+001000
+001100 01  DL100-EXT-HEADER-REC REDEFINES DL100-EXTRACT-RECORD.
+001200     05  DL100-EXT-HDR-TYPE              PIC X(01).
+001300     05  DL100-EXT-HDR-RUN-DATE          PIC 9(08).
+001400     05  DL100-EXT-HDR-TOTAL-COUNT       PIC 9(06).
+001500     05  FILLER                         PIC X(65).
+001600
+001700 01  DL100-EXT-DETAIL-REC REDEFINES DL100-EXTRACT-RECORD.
+001800     05  DL100-EXT-DTL-TYPE              PIC X(01).
+001900     05  DL100-EXT-DTL-KEY               PIC X(10).
+002000     05  DL100-EXT-DTL-DATE              PIC X(08).
+002100     05  DL100-EXT-DTL-AMOUNT            PIC X(09).
+002200     05  FILLER                         PIC X(52).
+002300
+002400 01  DL100-EXT-TRAILER-REC REDEFINES DL100-EXTRACT-RECORD.
+002500     05  DL100-EXT-TRL-TYPE              PIC X(01).
+002600     05  DL100-EXT-TRL-REC-COUNT         PIC 9(06).
+002700     05  DL100-EXT-TRL-HASH-TOTAL        PIC 9(13).
+002800     05  FILLER                         PIC X(60).
