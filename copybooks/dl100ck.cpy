@@ -0,0 +1,48 @@
+000100*****************************************************************
+000200* DL100CK.CPY                                                   *
+000300* Checkpoint/restart record for the DL100-TABLE VSAM KSDS.      *
+000400* Key 0000 is the control record carrying the last committed    *
+000500* DL100-COUNT plus the overflow/reject counters that have to    *
+000600* survive a restart alongside it; keys 0001 thru 9999 hold one  *
+000700* flushed table entry each, keyed by its position in           *
+000800* DL100-TABLE.                                                   *
+000900* DL100-CKPT-ENTRY-VIEW redefines the 80-byte detail blob so    *
+001000* the key/date/amount fields can be read back out without      *
+001100* pulling the whole table copybook in - used by the online      *
+001200* inquiry transaction, which only ever sees one entry at a time.*
+001300* DL100-CKPT-CTRL-VIEW redefines the same 80-byte blob for the  *
+001400* type 'C' control record only, carrying the overflow and      *
+001500* reject counters so a restart can pick them back up along with*
+001600* DL100-CKPT-COUNT instead of starting them over at zero.       *
+001650* DL100-CKPT-READ-COUNT/READ-BYTES carry the true count of      *
+001660* TBLIN records (and bytes) consumed as of the last flush -     *
+001670* NOT the same as DL100-CKPT-COUNT once the table fills up,     *
+001680* since an overflow or reject row consumes an input read        *
+001690* without ever becoming a staged table entry.  A restart        *
+001700* repositions TBLIN by this count, not by DL100-CKPT-COUNT.     *
+001710* DL100-CKPT-EXC-COUNT carries the whole-run exception count    *
+001720* (validation rejects plus prior-day duplicate flags) the same  *
+001730* way OV-COUNT/REJ-COUNT carry theirs, so a restart's ending    *
+001740* "ENTRIES REJECTED" total covers the whole day, not just the   *
+001750* post-restart portion.                                        *
+001800*****************************************************************
+001900 01  DL100-CKPT-RECORD.
+002000     05  DL100-CKPT-KEY          PIC 9(04).
+002100     05  DL100-CKPT-TYPE         PIC X(01).
+002200         88  DL100-CKPT-IS-CONTROL         VALUE 'C'.
+002300         88  DL100-CKPT-IS-DETAIL          VALUE 'D'.
+002400     05  DL100-CKPT-COUNT        PIC 9(04) COMP.
+002500     05  DL100-CKPT-ENTRY        PIC X(80).
+002600     05  DL100-CKPT-ENTRY-VIEW REDEFINES DL100-CKPT-ENTRY.
+002700         10  DL100-CKPT-ENT-KEY          PIC X(10).
+002800         10  DL100-CKPT-ENT-DETAIL.
+002900             15  DL100-CKPT-ENT-DATE         PIC X(08).
+003000             15  DL100-CKPT-ENT-AMOUNT       PIC X(09).
+003100             15  DL100-CKPT-ENT-FILLER       PIC X(53).
+003200     05  DL100-CKPT-CTRL-VIEW REDEFINES DL100-CKPT-ENTRY.
+003300         10  DL100-CKPT-OV-COUNT         PIC 9(06) COMP.
+003400         10  DL100-CKPT-REJ-COUNT        PIC 9(06) COMP.
+003500         10  DL100-CKPT-READ-COUNT       PIC 9(06) COMP.
+003600         10  DL100-CKPT-READ-BYTES       PIC 9(08) COMP.
+003650         10  DL100-CKPT-EXC-COUNT        PIC 9(06) COMP.
+003700         10  FILLER                      PIC X(60).
