@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200* DL100TB.CPY                                                   *
+000300* Working table used to stage daily detail entries prior to    *
+000400* downstream processing.  COPYed into WORKING-STORAGE by DL100 *
+000500* and into LINKAGE SECTION by the subprograms/transactions that*
+000600* page through the same table image (DL200, DL300).            *
+000700*                                                                *
+000800* DL100-CAPACITY GOVERNS THE NUMBER OF OCCURRENCES OF           *
+000900* DL100-TABLE.  DL100 SETS IT AT JOB START FROM TBLCAP (SEE     *
+001000* 1050-READ-CAPACITY-PARM) BEFORE THE TABLE IS FIRST TOUCHED,   *
+001100* SO THE DAILY CEILING CAN BE RAISED FOR A SEASONAL PEAK        *
+001200* WITHOUT A RECOMPILE.  DL100-CAPACITY MUST STAY AHEAD OF       *
+001300* DL100-TABLE IN THIS RECORD.                                   *
+001400*****************************************************************
+001500 01  DL100-WORK-AREA.
+001600     05  DL100-COUNT          PIC 9(04) COMP VALUE ZERO.
+001700     05  DL100-CAPACITY       PIC 9(04) COMP VALUE 100.
+001800     05  DL100-TABLE OCCURS 1 TO 9999 TIMES
+001900                 DEPENDING ON DL100-CAPACITY
+002000                 INDEXED BY DL100-TBL-IDX.
+002100         10  DL100-TABLE-ENTRY.
+002200             15  DL100-ENTRY-KEY       PIC X(10).
+002300             15  DL100-ENTRY-DETAIL.
+002400                 20  DL100-ENTRY-DATE       PIC X(08).
+002500                 20  DL100-ENTRY-AMOUNT     PIC X(09).
+002600                 20  DL100-ENTRY-FILLER     PIC X(53).
