@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200* DL100OV.CPY                                                   *
+000300* Spillover record - entries that arrive after DL100-TABLE is   *
+000400* already full get written here instead of being dropped.      *
+000500* SAME 80-BYTE LAYOUT AS DL100-INPUT-RECORD (NO SEQUENCE        *
+000600* PREFIX), SO TBLOVFL CAN BE FED BACK INTO TBLIN FOR A          *
+000700* SUPPLEMENTAL RUN WITHOUT ANY REFORMATTING.                    *
+000800*****************************************************************
+000900 01  DL100-OVERFLOW-RECORD          PIC X(80).
