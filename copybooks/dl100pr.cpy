@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200* DL100PR.CPY                                                   *
+000300* In-memory image of yesterday's DL100-TABLE keys, loaded from  *
+000400* TBLPRIOR at the start of the end-of-run reconciliation so     *
+000500* today's entries can be checked for carry-over duplicates.     *
+000600* SIZED BY DL100-CAPACITY (SEE DL100TB.CPY) RATHER THAN A FIXED *
+000700* OCCURS, SO A CARRY-OVER KEY LIST AS LARGE AS TODAY'S TABLE    *
+000800* CEILING CAN BE HELD WITHOUT DROPPING KEYS PAST A HARD LIMIT.  *
+000900*****************************************************************
+001000 01  DL100-PRIOR-WORK-AREA.
+001100     05  DL100-PRIOR-COUNT     PIC 9(04) COMP VALUE ZERO.
+001200     05  DL100-PRIOR-TABLE OCCURS 1 TO 9999 TIMES
+001300                 DEPENDING ON DL100-CAPACITY
+001400                 INDEXED BY DL100-PRIOR-IDX.
+001500         10  DL100-PRIOR-KEY       PIC X(10).
