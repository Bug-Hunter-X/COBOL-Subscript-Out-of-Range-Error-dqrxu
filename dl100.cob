@@ -0,0 +1,972 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL100.
+000300 AUTHOR.        R SHAUGHNESSY.
+000400 INSTALLATION.  DAILY PROCESSING - OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.  03/14/2009.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* DL100 - DAILY DETAIL TABLE LOAD                               *
+000900*                                                                *
+001000* READS THE DAY'S DETAIL INPUT, VALIDATES EACH ENTRY, AND       *
+001100* STAGES IT INTO DL100-TABLE FOR DOWNSTREAM PROCESSING.         *
+001200* ENTRIES THAT ARRIVE AFTER THE TABLE REACHES CAPACITY ARE      *
+001300* WRITTEN TO THE OVERFLOW FILE RATHER THAN DROPPED, SO A        *
+001400* SUPPLEMENTAL RUN CAN PICK THEM UP.  ENTRIES THAT FAIL         *
+001500* VALIDATION ARE WRITTEN TO THE EXCEPTION REPORT INSTEAD OF     *
+001600* RIDING ALONG INTO THE TABLE.                                  *
+001700* THE LOAD IS CHECKPOINTED TO A VSAM KSDS EVERY DL100-CKPT-     *
+001800* INTERVAL ENTRIES SO A RESTART AFTER AN ABEND RESUMES FROM THE *
+001900* LAST COMMITTED COUNT INSTEAD OF REPROCESSING THE INPUT.       *
+002000*                                                                *
+002100* MODIFICATION HISTORY                                          *
+002200* ---------------------------------------------------------     *
+002300* 03/14/2009  RS   ORIGINAL PROGRAM.                            *
+002400* 08/09/2026  RS   ADDED TABLE-OVERFLOW.DAT SPILLOVER SO ROWS   *
+002500*                  PAST CAPACITY ARE CAPTURED, NOT DROPPED.     *
+002600* 08/09/2026  RS   ADDED CALL TO DL200 FOR THE DAILY CONTROL    *
+002700*                  REPORT ONCE THE TABLE IS LOADED.             *
+002800* 08/09/2026  RS   ADDED VSAM CHECKPOINT/RESTART AGAINST        *
+002900*                  TBLCKPT SO AN ABEND DOES NOT LOSE THE LOAD.  *
+003000* 08/09/2026  RS   ADDED FIELD VALIDATION AHEAD OF THE TABLE    *
+003100*                  ADD, REJECTING BAD ROWS TO TBLEXCP.          *
+003200* 08/09/2026  RS   ADDED IN-MEMORY SORT OF DL100-TABLE BY KEY   *
+003300*                  AFTER THE LOAD SO DOWNSTREAM READERS SEE IT  *
+003400*                  IN KEY SEQUENCE WITHOUT A SEPARATE SORT STEP.*
+003500* 08/09/2026  RS   ADDED DUPLICATE-KEY CHECKING AGAINST ENTRIES *
+003600*                  ALREADY IN THE TABLE AND AGAINST YESTERDAY'S *
+003700*                  TABLE (TBLPRIOR), AND NOW SAVE TODAY'S KEYS  *
+003800*                  TO TBLPRNXT FOR TOMORROW'S COMPARISON.       *
+003900* 08/09/2026  RS   ADDED TBLAUDIT AUDIT TRAIL - EVERY REJECT,   *
+004000*                  OVERFLOW, AND DUPLICATE IS NOW LOGGED WITH A *
+004100*                  TIMESTAMP AND THE DL100-COUNT AT THE TIME.   *
+004200* 08/09/2026  RS   ADDED TBLXTRCT FIXED-WIDTH EXTRACT FOR THE   *
+004300*                  DOWNSTREAM SETTLEMENT SYSTEM, WITH HEADER/   *
+004400*                  DETAIL/TRAILER RECORDS AND A HASH TOTAL.     *
+004500* 08/09/2026  RS   DL100-TABLE IS NOW SIZED BY DL100-CAPACITY,  *
+004600*                  READ FROM TBLCAP AT JOB START, INSTEAD OF A  *
+004700*                  FIXED OCCURS 100 SO VOLUME CAN GROW WITHOUT  *
+004800*                  A RECOMPILE.                                 *
+004900* 08/09/2026  RS   ADDED AN END-OF-RUN RECONCILIATION OF THE    *
+005000*                  INPUT RECORD COUNT AGAINST DL100-COUNT PLUS  *
+005100*                  OVERFLOW AND REJECTS, WITH A PASS/FAIL        *
+005200*                  BALANCING MESSAGE AND AN AUDIT RECORD ON ANY *
+005300*                  MISMATCH.                                    *
+005400*****************************************************************
+005500 ENVIRONMENT DIVISION.
+005600 CONFIGURATION SECTION.
+005700 SOURCE-COMPUTER.   IBM-370.
+005800 OBJECT-COMPUTER.   IBM-370.
+005900 INPUT-OUTPUT SECTION.
+006000 FILE-CONTROL.
+006100     SELECT DL100-INPUT-FILE
+006200         ASSIGN TO TBLIN
+006300         ORGANIZATION IS LINE SEQUENTIAL.
+006400
+006500     SELECT DL100-OVERFLOW-FILE
+006600         ASSIGN TO TBLOVFL
+006700         ORGANIZATION IS LINE SEQUENTIAL.
+006800
+006900     SELECT DL100-EXCEPTION-FILE
+007000         ASSIGN TO TBLEXCP
+007100         ORGANIZATION IS LINE SEQUENTIAL.
+007200
+007300     SELECT DL100-CHECKPOINT-FILE
+007400         ASSIGN TO TBLCKPT
+007500         ORGANIZATION IS INDEXED
+007600         ACCESS MODE IS DYNAMIC
+007700         RECORD KEY IS DL100-CKPT-KEY
+007800         FILE STATUS IS DL100-CKPT-STATUS.
+007900
+008000     SELECT DL100-PRIOR-FILE
+008100         ASSIGN TO TBLPRIOR
+008200         ORGANIZATION IS LINE SEQUENTIAL
+008300         FILE STATUS IS DL100-PRIOR-STATUS.
+008400
+008500     SELECT DL100-PRIOR-OUT-FILE
+008600         ASSIGN TO TBLPRNXT
+008700         ORGANIZATION IS LINE SEQUENTIAL.
+008800
+008900     SELECT DL100-AUDIT-FILE
+009000         ASSIGN TO TBLAUDIT
+009100         ORGANIZATION IS LINE SEQUENTIAL.
+009200
+009300     SELECT DL100-EXTRACT-FILE
+009400         ASSIGN TO TBLXTRCT
+009500         ORGANIZATION IS LINE SEQUENTIAL.
+009600
+009700     SELECT DL100-PARM-FILE
+009800         ASSIGN TO TBLCAP
+009900         ORGANIZATION IS LINE SEQUENTIAL
+010000         FILE STATUS IS DL100-PARM-STATUS.
+010100
+010200 DATA DIVISION.
+010300 FILE SECTION.
+010400 FD  DL100-INPUT-FILE
+010500     RECORDING MODE IS F.
+010600 01  DL100-INPUT-RECORD.
+010700     05  DL100-INPUT-BODY.
+010800         10  DL100-INP-KEY          PIC X(10).
+010900         10  DL100-INP-DATE         PIC X(08).
+011000         10  DL100-INP-AMOUNT       PIC X(09).
+011100         10  DL100-INP-FILLER       PIC X(53).
+011200
+011300 FD  DL100-OVERFLOW-FILE
+011400     RECORDING MODE IS F.
+011500 COPY "dl100ov.cpy".
+011600
+011700 FD  DL100-EXCEPTION-FILE
+011800     RECORDING MODE IS F.
+011900 01  DL100-EXCEPTION-RECORD         PIC X(80).
+012000
+012100 FD  DL100-CHECKPOINT-FILE.
+012200 COPY "dl100ck.cpy".
+012300
+012400 FD  DL100-PRIOR-FILE
+012500     RECORDING MODE IS F.
+012600 01  DL100-PRIOR-RECORD             PIC X(10).
+012700
+012800 FD  DL100-PRIOR-OUT-FILE
+012900     RECORDING MODE IS F.
+013000 01  DL100-PRIOR-OUT-RECORD         PIC X(10).
+013100
+013200 FD  DL100-AUDIT-FILE
+013300     RECORDING MODE IS F.
+013400 01  DL100-AUDIT-RECORD             PIC X(85).
+013500
+013600 FD  DL100-EXTRACT-FILE
+013700     RECORDING MODE IS F.
+013800 COPY "dl100ex.cpy".
+013900
+014000 FD  DL100-PARM-FILE
+014100     RECORDING MODE IS F.
+014200 01  DL100-PARM-RECORD             PIC X(04).
+014300
+014400 WORKING-STORAGE SECTION.
+014500 COPY "dl100tb.cpy".
+014600 COPY "dl100pr.cpy".
+014700
+014800 77  DL100-OV-SEQ-CTR           PIC 9(06) COMP VALUE ZERO.
+014900 77  DL100-EXC-SEQ-CTR          PIC 9(06) COMP VALUE ZERO.
+015000 77  DL100-PRIOR-STATUS         PIC X(02) VALUE '00'.
+015100 77  DL100-PARM-STATUS          PIC X(02) VALUE '00'.
+015200 77  DL100-INPUT-READ-CTR       PIC 9(06) COMP VALUE ZERO.
+015250 77  DL100-INPUT-BYTES-CTR      PIC 9(08) COMP VALUE ZERO.
+015300 77  DL100-VALID-REJECT-CTR     PIC 9(06) COMP VALUE ZERO.
+015400
+015500 01  DL100-CKPT-FIELDS.
+015600     05  DL100-CKPT-STATUS          PIC X(02) VALUE '00'.
+015700     05  DL100-CKPT-INTERVAL        PIC 9(04) COMP VALUE 20.
+015800     05  DL100-LAST-CKPT            PIC 9(04) COMP VALUE ZERO.
+015900     05  DL100-CKPT-IDX             PIC 9(04) COMP.
+016000     05  DL100-CKPT-IDX-START       PIC 9(04) COMP.
+016100     05  DL100-SKIP-IDX             PIC 9(06) COMP.
+016150     05  DL100-CKPT-READS-TARGET    PIC 9(06) COMP VALUE ZERO.
+016200
+016300 01  DL100-VALIDATION-FIELDS.
+016400     05  DL100-REJECT-REASON        PIC X(40).
+016500     05  DL100-DATE-MM              PIC 99.
+016600     05  DL100-DATE-DD              PIC 99.
+016700
+016800 01  DL100-SORT-FIELDS.
+016900     05  DL100-SORT-I               PIC 9(04) COMP.
+017000     05  DL100-SORT-J               PIC 9(04) COMP.
+017100
+017200 77  DL100-SORT-TEMP                PIC X(80).
+017300
+017400 01  DL100-DUP-CHECK-FIELDS.
+017500     05  DL100-DUP-IDX              PIC 9(04) COMP.
+017600
+017700 01  DL100-RECON-FIELDS.
+017800     05  DL100-RECON-IDX            PIC 9(04) COMP.
+017900     05  DL100-PRIOR-SCAN-IDX       PIC 9(04) COMP.
+018000
+018100 01  DL100-EXTRACT-FIELDS.
+018200     05  DL100-EXT-IDX              PIC 9(04) COMP.
+018300     05  DL100-EXT-AMOUNT-NUM       PIC 9(09).
+018400     05  DL100-EXT-HASH-TOTAL       PIC 9(13).
+018500
+018600 01  DL100-BALANCE-FIELDS.
+018700     05  DL100-BAL-EXPECTED         PIC 9(06) COMP.
+018750     05  DL100-BAL-EXPECTED-BYTES   PIC 9(08) COMP.
+018760     05  DL100-BAL-BYTES-RESULT     PIC X(14).
+018800     05  DL100-BAL-RESULT           PIC X(14).
+018900
+019000 01  DL100-EXCEPTION-LINE.
+019100     05  FILLER                     PIC X(02) VALUE SPACES.
+019200     05  DL100-EXC-COUNT            PIC ZZZ,ZZ9.
+019300     05  FILLER                     PIC X(02) VALUE SPACES.
+019400     05  DL100-EXC-REASON           PIC X(40).
+019500     05  FILLER                     PIC X(28) VALUE SPACES.
+019600
+019700 01  DL100-AUDIT-LINE.
+019800     05  FILLER                     PIC X(02) VALUE SPACES.
+019900     05  DL100-AUD-DATE             PIC 9(08).
+020000     05  FILLER                     PIC X(01) VALUE SPACE.
+020100     05  DL100-AUD-TIME             PIC 9(06).
+020200     05  FILLER                     PIC X(02) VALUE SPACES.
+020300     05  DL100-AUD-COUNT            PIC ZZZ,ZZ9.
+020400     05  FILLER                     PIC X(02) VALUE SPACES.
+020500     05  DL100-AUD-EVENT-TYPE       PIC X(10).
+020600     05  FILLER                     PIC X(02) VALUE SPACES.
+020700     05  DL100-AUD-REASON           PIC X(40).
+020800     05  FILLER                     PIC X(05) VALUE SPACES.
+020900
+021000 01  DL100-SWITCHES.
+021100     05  DL100-EOF-SW               PIC X(01) VALUE 'N'.
+021200         88  DL100-EOF                         VALUE 'Y'.
+021300     05  DL100-RESTART-SW           PIC X(01) VALUE 'N'.
+021400         88  DL100-RESTARTED                   VALUE 'Y'.
+021500     05  DL100-VALID-SW             PIC X(01) VALUE 'Y'.
+021600         88  DL100-ENTRY-VALID                 VALUE 'Y'.
+021700         88  DL100-ENTRY-INVALID               VALUE 'N'.
+021800     05  DL100-DUP-SW               PIC X(01) VALUE 'N'.
+021900         88  DL100-DUP-FOUND                    VALUE 'Y'.
+022000         88  DL100-DUP-NOT-FOUND                VALUE 'N'.
+022100     05  DL100-PRIOR-EOF-SW         PIC X(01) VALUE 'N'.
+022200         88  DL100-PRIOR-EOF                    VALUE 'Y'.
+022300     05  DL100-PRIOR-MATCH-SW       PIC X(01) VALUE 'N'.
+022400         88  DL100-PRIOR-MATCH-FOUND             VALUE 'Y'.
+022500         88  DL100-PRIOR-MATCH-NOT-FOUND         VALUE 'N'.
+022600
+022700 PROCEDURE DIVISION.
+022800*****************************************************************
+022900* 0000-MAINLINE                                                 *
+023000*****************************************************************
+023100 0000-MAINLINE.
+023200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+023300     PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+023400         UNTIL DL100-EOF.
+023500     PERFORM 5000-SORT-TABLE THRU 5000-EXIT.
+023600     PERFORM 5500-RECONCILE-PRIOR-DAY THRU 5500-EXIT.
+023700     PERFORM 6000-PRINT-CONTROL-REPORT THRU 6000-EXIT.
+023800     PERFORM 7000-WRITE-EXTRACT-FILE THRU 7000-EXIT.
+023900     PERFORM 7950-RECONCILE-COUNTS THRU 7950-EXIT.
+024000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+024100     GOBACK.
+024200
+024300*****************************************************************
+024400* 1000-INITIALIZE - OPEN FILES, ESTABLISH CHECKPOINT POSITION,  *
+024500* AND PRIME THE READ                                            *
+024600*****************************************************************
+024700 1000-INITIALIZE.
+024800     PERFORM 1050-READ-CAPACITY-PARM THRU 1050-EXIT
+024900     OPEN INPUT  DL100-INPUT-FILE
+025000     PERFORM 1100-OPEN-CHECKPOINT THRU 1100-EXIT
+025100     PERFORM 1150-OPEN-LOG-FILES THRU 1150-EXIT
+025400     IF DL100-RESTARTED
+025450         PERFORM 1175-ENSURE-CAPACITY THRU 1175-EXIT
+025500         PERFORM 1200-SKIP-PROCESSED-INPUT THRU 1200-EXIT
+025600         PERFORM 1300-RELOAD-TABLE THRU 1300-EXIT
+025700         MOVE DL100-COUNT TO DL100-LAST-CKPT
+025800     END-IF
+025900     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+026000 1000-EXIT.
+026100     EXIT.
+026200
+026300*****************************************************************
+026400* 1050-READ-CAPACITY-PARM - PICK UP TODAY'S TABLE CEILING FROM  *
+026500* TBLCAP SO DL100-TABLE CAN BE SIZED WITHOUT A RECOMPILE.  A    *
+026600* MISSING OR BLANK TBLCAP LEAVES THE LONGSTANDING DEFAULT OF    *
+026700* 100 IN PLACE.  THIS MUST RUN BEFORE DL100-TABLE IS TOUCHED.   *
+026750* THE HARD CEILING IS 9999, BUT THE DUPLICATE SCAN (2370) AND   *
+026760* THE SORT (5000) ARE BOTH O(N**2) AGAINST DL100-COUNT - SEE    *
+026770* THEIR BANNERS.  OPERATIONS SHOULD KEEP TBLCAP IN THE LOW      *
+026780* THOUSANDS FOR A NORMAL BATCH WINDOW AND RESERVE THE UPPER     *
+026790* END OF THE RANGE FOR A GENUINE SEASONAL PEAK.                 *
+026800*****************************************************************
+026900 1050-READ-CAPACITY-PARM.
+027000     MOVE 100 TO DL100-CAPACITY
+027100     OPEN INPUT DL100-PARM-FILE
+027200     IF DL100-PARM-STATUS = '00'
+027300         READ DL100-PARM-FILE
+027400             AT END
+027500                 CONTINUE
+027600         END-READ
+027700         IF DL100-PARM-STATUS = '00'
+027800             AND DL100-PARM-RECORD IS NUMERIC
+027900             MOVE DL100-PARM-RECORD TO DL100-CAPACITY
+028000         END-IF
+028100         CLOSE DL100-PARM-FILE
+028200     END-IF
+028300     IF DL100-CAPACITY < 1 OR DL100-CAPACITY > 9999
+028400         MOVE 100 TO DL100-CAPACITY
+028500     END-IF.
+028600 1050-EXIT.
+028700     EXIT.
+028800
+028900*****************************************************************
+029000* 1100-OPEN-CHECKPOINT - OPEN TBLCKPT, CREATING IT ON A FIRST    *
+029100* RUN, AND PICK UP THE LAST COMMITTED COUNT ON A RESTART.        *
+029110* RESTART IS DETECTED OFF DL100-CKPT-READ-COUNT, NOT             *
+029120* DL100-CKPT-COUNT - THE FIRST CHECKPOINT FLUSH CAN LAND WITH    *
+029130* DL100-CKPT-COUNT STILL ZERO IF EVERY INPUT RECORD READ SO FAR  *
+029140* WAS A REJECT OR A DUPLICATE, BUT DL100-CKPT-READ-COUNT IS      *
+029150* ALWAYS > ZERO ONCE A FLUSH HAS HAPPENED AT ALL.  THE           *
+029160* TBLCAP-VS-DL100-CKPT-COUNT GUARD IS IN 1175-ENSURE-CAPACITY,   *
+029170* NOT HERE, SINCE IT NEEDS TBLAUDIT ALREADY OPEN AND THAT        *
+029180* DOESN'T HAPPEN UNTIL 1150-OPEN-LOG-FILES RUNS AFTER THIS.      *
+029200*****************************************************************
+029300 1100-OPEN-CHECKPOINT.
+029400     OPEN I-O DL100-CHECKPOINT-FILE
+029500     IF DL100-CKPT-STATUS NOT = '00'
+029600         AND DL100-CKPT-STATUS NOT = '05'
+029700         OPEN OUTPUT DL100-CHECKPOINT-FILE
+029800         CLOSE DL100-CHECKPOINT-FILE
+029900         OPEN I-O DL100-CHECKPOINT-FILE
+030000     END-IF
+030100     MOVE ZERO TO DL100-CKPT-KEY
+030200     READ DL100-CHECKPOINT-FILE
+030300         INVALID KEY
+030400             MOVE 'C'  TO DL100-CKPT-TYPE
+030500             MOVE ZERO TO DL100-CKPT-COUNT
+030600             MOVE ZERO TO DL100-CKPT-OV-COUNT
+030650             MOVE ZERO TO DL100-CKPT-REJ-COUNT
+030660             MOVE ZERO TO DL100-CKPT-READ-COUNT
+030670             MOVE ZERO TO DL100-CKPT-READ-BYTES
+030680             MOVE ZERO TO DL100-CKPT-EXC-COUNT
+030700             WRITE DL100-CKPT-RECORD
+030800     END-READ
+030900     IF DL100-CKPT-READ-COUNT > ZERO
+031000         SET DL100-RESTARTED TO TRUE
+031010         MOVE DL100-CKPT-COUNT       TO DL100-COUNT
+031020         MOVE DL100-CKPT-OV-COUNT    TO DL100-OV-SEQ-CTR
+031030         MOVE DL100-CKPT-REJ-COUNT   TO DL100-VALID-REJECT-CTR
+031040         MOVE DL100-CKPT-READ-COUNT  TO DL100-CKPT-READS-TARGET
+031050         MOVE DL100-CKPT-EXC-COUNT   TO DL100-EXC-SEQ-CTR
+031110     END-IF.
+031200 1100-EXIT.
+031300     EXIT.
+031400
+031450*****************************************************************
+031460* 1150-OPEN-LOG-FILES - OPEN THE OVERFLOW, EXCEPTION, AND AUDIT  *
+031470* FILES.  ON A RESTART THESE ARE OPENED EXTEND SO THE RECORDS    *
+031480* WRITTEN BEFORE THE ABEND ARE KEPT; A FRESH RUN OPENS THEM      *
+031490* OUTPUT AS BEFORE.  MUST RUN AFTER 1100-OPEN-CHECKPOINT, SINCE  *
+031491* THAT IS WHERE DL100-RESTARTED GETS SET.                        *
+031492*****************************************************************
+031493 1150-OPEN-LOG-FILES.
+031494     IF DL100-RESTARTED
+031495         OPEN EXTEND DL100-OVERFLOW-FILE
+031496         OPEN EXTEND DL100-EXCEPTION-FILE
+031497         OPEN EXTEND DL100-AUDIT-FILE
+031498     ELSE
+031499         OPEN OUTPUT DL100-OVERFLOW-FILE
+031500         OPEN OUTPUT DL100-EXCEPTION-FILE
+031501         OPEN OUTPUT DL100-AUDIT-FILE
+031502     END-IF.
+031503 1150-EXIT.
+031504     EXIT.
+031505
+031506*****************************************************************
+031507* 1175-ENSURE-CAPACITY - IF TBLCAP WAS LOWERED BELOW THE          *
+031508* PREVIOUSLY COMMITTED COUNT SINCE THE LAST RUN, RAISE            *
+031509* DL100-CAPACITY BACK UP TO COVER IT AND LOG THE OVERRIDE TO      *
+031511* TBLAUDIT - A RESTART MUST NEVER LOSE ALREADY-COMMITTED TABLE    *
+031512* ENTRIES TO A SUBSCRIPT RANGE THAT HAS SHRUNK OUT FROM UNDER     *
+031513* THEM.  MUST RUN AFTER 1150-OPEN-LOG-FILES (TBLAUDIT MUST BE     *
+031514* OPEN) AND BEFORE 1300-RELOAD-TABLE (DL100-TABLE MUST BE SIZED   *
+031515* TO COVER DL100-COUNT BEFORE IT IS SUBSCRIPTED).                 *
+031516*****************************************************************
+031517 1175-ENSURE-CAPACITY.
+031518     IF DL100-CAPACITY < DL100-COUNT
+031519         MOVE DL100-COUNT           TO DL100-CAPACITY
+031520         MOVE 'CAP RAISED'          TO DL100-AUD-EVENT-TYPE
+031521         MOVE 'TBLCAP RAISED TO COVER CKPT COUNT'
+031522             TO DL100-AUD-REASON
+031523         PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT
+031524     END-IF.
+031525 1175-EXIT.
+031526     EXIT.
+031527
+031560*****************************************************************
+031650* 1200-SKIP-PROCESSED-INPUT - ON RESTART, DISCARD THE INPUT     *
+031750* RECORDS ALREADY REFLECTED IN THE LAST CHECKPOINT.  THIS MUST   *
+031800* BE DL100-CKPT-READS-TARGET (THE TRUE COUNT OF TBLIN RECORDS    *
+031810* READ AS OF THE LAST FLUSH), NOT DL100-COUNT - AN OVERFLOW OR   *
+031820* REJECT ROW CONSUMES AN INPUT READ WITHOUT EVER BECOMING A      *
+031830* STAGED TABLE ENTRY, SO DL100-COUNT UNDERSTATES THE TRUE        *
+031840* NUMBER OF RECORDS TO SKIP ONCE EITHER HAS OCCURRED.            *
+031850*****************************************************************
+031950 1200-SKIP-PROCESSED-INPUT.
+032050     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+032150         VARYING DL100-SKIP-IDX FROM 1 BY 1
+032250         UNTIL DL100-SKIP-IDX > DL100-CKPT-READS-TARGET
+032350            OR DL100-EOF.
+032450 1200-EXIT.
+032550     EXIT.
+032650
+032750*****************************************************************
+032850* 1210-SKIP-ONE-RECORD                                          *
+032950*****************************************************************
+033050 1210-SKIP-ONE-RECORD.
+033150     READ DL100-INPUT-FILE
+033250         AT END
+033350             SET DL100-EOF TO TRUE
+033450             GO TO 1210-EXIT
+033550     END-READ
+033650     ADD 1 TO DL100-INPUT-READ-CTR
+033700     ADD LENGTH OF DL100-INPUT-RECORD TO DL100-INPUT-BYTES-CTR.
+033750 1210-EXIT.
+033850     EXIT.
+033950
+034050*****************************************************************
+034150* 1300-RELOAD-TABLE - REHYDRATE DL100-TABLE FROM THE CHECKPOINT *
+034250* FILE SO PROCESSING CAN RESUME WHERE IT LEFT OFF               *
+034350*****************************************************************
+034450 1300-RELOAD-TABLE.
+034550     PERFORM 1310-RELOAD-ONE-ENTRY THRU 1310-EXIT
+034650         VARYING DL100-CKPT-IDX FROM 1 BY 1
+034750         UNTIL DL100-CKPT-IDX > DL100-COUNT.
+034850 1300-EXIT.
+034950     EXIT.
+035050
+035150*****************************************************************
+035250* 1310-RELOAD-ONE-ENTRY                                         *
+035350*****************************************************************
+035450 1310-RELOAD-ONE-ENTRY.
+035550     MOVE DL100-CKPT-IDX TO DL100-CKPT-KEY
+035650     READ DL100-CHECKPOINT-FILE
+035750         INVALID KEY
+035850             CONTINUE
+035950     END-READ
+036050     MOVE DL100-CKPT-ENTRY TO DL100-TABLE-ENTRY(DL100-CKPT-IDX).
+036150 1310-EXIT.
+036250     EXIT.
+036350
+036450*****************************************************************
+036550* 2000-PROCESS-INPUT - VALIDATE ONE DETAIL ENTRY, ADD IT IF IT  *
+036650* PASSES, CHECKPOINT EVERY DL100-CKPT-INTERVAL INPUT RECORDS    *
+036700* READ - NOT EVERY DL100-CKPT-INTERVAL RECORDS ADDED TO THE     *
+036710* TABLE - SO THE CHECKPOINT KEEPS ADVANCING DURING A RUN OF     *
+036720* OVERFLOW OR REJECTED ROWS, INCLUDING AFTER THE TABLE IS FULL, *
+036730* AND THEN READ THE NEXT RECORD.                                *
+036750*****************************************************************
+036850 2000-PROCESS-INPUT.
+036950     PERFORM 2300-VALIDATE-ENTRY THRU 2300-EXIT.
+037050     IF DL100-ENTRY-VALID
+037150         PERFORM 2500-ADD-TO-TABLE THRU 2500-EXIT
+037250     END-IF
+037300     IF FUNCTION MOD(DL100-INPUT-READ-CTR DL100-CKPT-INTERVAL) = 0
+037310         PERFORM 2700-CHECKPOINT-FLUSH THRU 2700-EXIT
+037320     END-IF
+037350     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+037450 2000-EXIT.
+037550     EXIT.
+037650
+037750*****************************************************************
+037850* 2100-READ-INPUT                                               *
+037950*****************************************************************
+038050 2100-READ-INPUT.
+038150     READ DL100-INPUT-FILE
+038250         AT END
+038350             SET DL100-EOF TO TRUE
+038450             GO TO 2100-EXIT
+038550     END-READ
+038650     ADD 1 TO DL100-INPUT-READ-CTR
+038700     ADD LENGTH OF DL100-INPUT-RECORD TO DL100-INPUT-BYTES-CTR.
+038750 2100-EXIT.
+038850     EXIT.
+038950
+039050*****************************************************************
+039150* 2300-VALIDATE-ENTRY - REQUIRED KEY, NUMERIC AMOUNT, AND A     *
+039250* WELL-FORMED DATE.  A FAILURE IS LOGGED TO TBLEXCP.            *
+039350*****************************************************************
+039450 2300-VALIDATE-ENTRY.
+039550     SET DL100-ENTRY-VALID TO TRUE
+039650     IF DL100-INP-KEY = SPACES
+039750         SET DL100-ENTRY-INVALID TO TRUE
+039850         MOVE 'MISSING KEY' TO DL100-REJECT-REASON
+039950     END-IF
+040050     IF DL100-ENTRY-VALID AND DL100-INP-AMOUNT NOT NUMERIC
+040150         SET DL100-ENTRY-INVALID TO TRUE
+040250         MOVE 'AMOUNT NOT NUMERIC' TO DL100-REJECT-REASON
+040350     END-IF
+040450     IF DL100-ENTRY-VALID
+040550         PERFORM 2350-VALIDATE-DATE THRU 2350-EXIT
+040650     END-IF
+040750     IF DL100-ENTRY-VALID
+040850         PERFORM 2370-CHECK-DUPLICATE-KEY THRU 2370-EXIT
+040950     END-IF
+041050     IF DL100-ENTRY-INVALID
+041150         PERFORM 2390-WRITE-EXCEPTION THRU 2390-EXIT
+041250     END-IF.
+041350 2300-EXIT.
+041450     EXIT.
+041550
+041650*****************************************************************
+041750* 2350-VALIDATE-DATE - DL100-INP-DATE MUST BE NUMERIC CCYYMMDD  *
+041850* WITH A PLAUSIBLE MONTH AND DAY                                *
+041950*****************************************************************
+042050 2350-VALIDATE-DATE.
+042150     IF DL100-INP-DATE NOT NUMERIC
+042250         SET DL100-ENTRY-INVALID TO TRUE
+042350         MOVE 'INVALID DATE FORMAT' TO DL100-REJECT-REASON
+042450     ELSE
+042550         MOVE DL100-INP-DATE(5:2) TO DL100-DATE-MM
+042650         MOVE DL100-INP-DATE(7:2) TO DL100-DATE-DD
+042750         IF DL100-DATE-MM < 1 OR DL100-DATE-MM > 12
+042850             SET DL100-ENTRY-INVALID TO TRUE
+042950             MOVE 'INVALID DATE FORMAT' TO DL100-REJECT-REASON
+043050         END-IF
+043150         IF DL100-ENTRY-VALID
+043250             AND (DL100-DATE-DD < 1 OR DL100-DATE-DD > 31)
+043350             SET DL100-ENTRY-INVALID TO TRUE
+043450             MOVE 'INVALID DATE FORMAT' TO DL100-REJECT-REASON
+043550         END-IF
+043650     END-IF.
+043750 2350-EXIT.
+043850     EXIT.
+043950
+044050*****************************************************************
+044150* 2370-CHECK-DUPLICATE-KEY - REJECT A KEY THAT MATCHES AN ENTRY *
+044250* ALREADY STAGED INTO DL100-TABLE EARLIER IN THIS SAME RUN.     *
+044300* THIS IS A LINEAR SCAN OF EVERY ENTRY STAGED SO FAR, SO THE    *
+044310* FULL LOAD COSTS O(DL100-COUNT**2) COMPARES.  SEE THE TBLCAP   *
+044320* NOTE IN 1050-READ-CAPACITY-PARM BEFORE RAISING THE DAILY      *
+044330* CEILING CLOSE TO THE 9999 HARD MAXIMUM.                       *
+044350*****************************************************************
+044450 2370-CHECK-DUPLICATE-KEY.
+044550     SET DL100-DUP-NOT-FOUND TO TRUE
+044650     IF DL100-COUNT > ZERO
+044750         PERFORM 2375-SCAN-ONE-ENTRY THRU 2375-EXIT
+044850             VARYING DL100-DUP-IDX FROM 1 BY 1
+044950             UNTIL DL100-DUP-IDX > DL100-COUNT
+045050                OR DL100-DUP-FOUND
+045150     END-IF
+045250     IF DL100-DUP-FOUND
+045350         SET DL100-ENTRY-INVALID TO TRUE
+045450         MOVE 'DUPLICATE KEY - THIS RUN' TO DL100-REJECT-REASON
+045550     END-IF.
+045650 2370-EXIT.
+045750     EXIT.
+045850
+045950*****************************************************************
+046050* 2375-SCAN-ONE-ENTRY                                           *
+046150*****************************************************************
+046250 2375-SCAN-ONE-ENTRY.
+046350     IF DL100-INP-KEY = DL100-ENTRY-KEY(DL100-DUP-IDX)
+046450         SET DL100-DUP-FOUND TO TRUE
+046550     END-IF.
+046650 2375-EXIT.
+046750     EXIT.
+046850
+046950*****************************************************************
+047050* 2390-WRITE-EXCEPTION - LOG A REJECTED ROW WITH ITS REASON     *
+047150*****************************************************************
+047250 2390-WRITE-EXCEPTION.
+047350     ADD 1 TO DL100-EXC-SEQ-CTR
+047450     ADD 1 TO DL100-VALID-REJECT-CTR
+047550     MOVE DL100-COUNT         TO DL100-EXC-COUNT
+047650     MOVE DL100-REJECT-REASON TO DL100-EXC-REASON
+047750     WRITE DL100-EXCEPTION-RECORD FROM DL100-EXCEPTION-LINE
+047850     MOVE 'REJECT'            TO DL100-AUD-EVENT-TYPE
+047950     MOVE DL100-REJECT-REASON TO DL100-AUD-REASON
+048050     PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT.
+048150 2390-EXIT.
+048250     EXIT.
+048350
+048450*****************************************************************
+048550* 2500-ADD-TO-TABLE                                             *
+048650* DL100-COUNT CANNOT EXCEED DL100-CAPACITY.  ENTRIES BEYOND     *
+048750* CAPACITY ARE SPUN OFF TO THE OVERFLOW FILE INSTEAD OF BEING   *
+048850* LOST.  THE PERIODIC CHECKPOINT FLUSH IS TRIGGERED BY THE      *
+048900* CALLER (2000-PROCESS-INPUT) OFF DL100-INPUT-READ-CTR, NOT     *
+048910* HERE OFF DL100-COUNT - DL100-COUNT STOPS ADVANCING ONCE THE   *
+048920* TABLE IS FULL, WHICH WOULD STOP THE CHECKPOINT FROM EVER      *
+048930* ADVANCING AGAIN FOR THE REST OF A HIGH-VOLUME LOAD.           *
+049050*****************************************************************
+049150 2500-ADD-TO-TABLE.
+049250     ADD 1 TO DL100-COUNT
+049350     IF DL100-COUNT >= 1 AND DL100-COUNT <= DL100-CAPACITY
+049450         MOVE DL100-INPUT-BODY
+049550             TO DL100-TABLE-ENTRY(DL100-COUNT)
+049950     ELSE
+050050         SUBTRACT 1 FROM DL100-COUNT
+050150         PERFORM 2600-WRITE-OVERFLOW THRU 2600-EXIT
+050250     END-IF.
+050350 2500-EXIT.
+050450     EXIT.
+050550
+050650*****************************************************************
+050750* 2600-WRITE-OVERFLOW - CAPTURE AN ENTRY THAT DID NOT FIT.       *
+050800* WRITTEN IN THE SAME 80-BYTE LAYOUT AS DL100-INPUT-RECORD SO    *
+050810* TBLOVFL CAN BE FED STRAIGHT BACK INTO TBLIN FOR A SUPPLEMENTAL *
+050820* RUN; DL100-OV-SEQ-CTR IS KEPT AS AN IN-MEMORY COUNT FOR THE    *
+050830* RECONCILIATION AND TERMINATION TOTALS, NOT WRITTEN TO DISK.    *
+050850*****************************************************************
+050950 2600-WRITE-OVERFLOW.
+051050     ADD 1 TO DL100-OV-SEQ-CTR
+051250     MOVE DL100-INPUT-BODY    TO DL100-OVERFLOW-RECORD
+051350     WRITE DL100-OVERFLOW-RECORD
+051450     MOVE 'OVERFLOW'               TO DL100-AUD-EVENT-TYPE
+051550     MOVE 'TABLE AT CAPACITY'      TO DL100-AUD-REASON
+051650     PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT.
+051750 2600-EXIT.
+051850     EXIT.
+051950
+052050*****************************************************************
+052150* 2700-CHECKPOINT-FLUSH - WRITE EVERY ENTRY ADDED SINCE THE     *
+052250* LAST CHECKPOINT AND ADVANCE THE CONTROL RECORD.  DL100-CKPT-  *
+052300* READ-COUNT/READ-BYTES ARE PERSISTED HERE TOO, SO A RESTART    *
+052310* CAN REPOSITION TBLIN BY THE TRUE NUMBER OF RECORDS (AND       *
+052320* BYTES) READ AS OF THIS FLUSH RATHER THAN BY DL100-COUNT, AND  *
+052330* DL100-CKPT-EXC-COUNT IS PERSISTED SO THE WHOLE-RUN REJECT      *
+052340* TOTAL SURVIVES A RESTART TOO.                                  *
+052350*****************************************************************
+052450 2700-CHECKPOINT-FLUSH.
+052550     COMPUTE DL100-CKPT-IDX-START = DL100-LAST-CKPT + 1
+052650     PERFORM 2710-WRITE-CKPT-DETAIL THRU 2710-EXIT
+052750         VARYING DL100-CKPT-IDX FROM DL100-CKPT-IDX-START BY 1
+052850         UNTIL DL100-CKPT-IDX > DL100-COUNT
+052950     MOVE DL100-COUNT            TO DL100-LAST-CKPT
+053050     MOVE ZERO                    TO DL100-CKPT-KEY
+053150     MOVE 'C'                      TO DL100-CKPT-TYPE
+053250     MOVE DL100-COUNT              TO DL100-CKPT-COUNT
+053260     MOVE DL100-OV-SEQ-CTR          TO DL100-CKPT-OV-COUNT
+053270     MOVE DL100-VALID-REJECT-CTR    TO DL100-CKPT-REJ-COUNT
+053280     MOVE DL100-INPUT-READ-CTR      TO DL100-CKPT-READ-COUNT
+053290     MOVE DL100-INPUT-BYTES-CTR     TO DL100-CKPT-READ-BYTES
+053300     MOVE DL100-EXC-SEQ-CTR         TO DL100-CKPT-EXC-COUNT
+053350     REWRITE DL100-CKPT-RECORD.
+053450 2700-EXIT.
+053550     EXIT.
+053650
+053750*****************************************************************
+053850* 2710-WRITE-CKPT-DETAIL                                        *
+053950*****************************************************************
+054050 2710-WRITE-CKPT-DETAIL.
+054150     MOVE DL100-CKPT-IDX TO DL100-CKPT-KEY
+054250     MOVE 'D'            TO DL100-CKPT-TYPE
+054350     MOVE DL100-TABLE-ENTRY(DL100-CKPT-IDX) TO DL100-CKPT-ENTRY
+054450     WRITE DL100-CKPT-RECORD
+054550         INVALID KEY
+054650             REWRITE DL100-CKPT-RECORD
+054750     END-WRITE.
+054850 2710-EXIT.
+054950     EXIT.
+055050
+055150*****************************************************************
+055250* 5000-SORT-TABLE - ORDER DL100-TABLE(1:DL100-COUNT) ASCENDING  *
+055350* BY DL100-ENTRY-KEY SO EVERY DOWNSTREAM READER OF THE TABLE    *
+055450* IMAGE (DL200, THE EXTRACT, ANY ONLINE INQUIRY) SEES IT IN KEY *
+055550* SEQUENCE WITHOUT RUNNING A SEPARATE SORT STEP AGAINST IT.     *
+055650* A BUBBLE SORT IS O(DL100-COUNT**2) COMPARES/SWAPS - FINE AT   *
+055660* THE ORIGINAL 100-ROW CEILING, BUT EXPENSIVE AT THE TOP END OF *
+055670* THE 9999-ROW DL100-CAPACITY RANGE.  SEE THE TBLCAP NOTE IN    *
+055680* 1050-READ-CAPACITY-PARM - THE PRACTICAL DAILY CEILING FOR A   *
+055690* NORMAL BATCH WINDOW IS WELL BELOW THE 9999 HARD MAXIMUM.      *
+055750* RESORTING MOVES ENTRIES OFF THE POSITIONS THAT WERE ALREADY   *
+055850* WRITTEN TO THE CHECKPOINT FILE, SO DL100-LAST-CKPT IS RESET   *
+055950* TO FORCE A FULL RE-FLUSH OF THE CHECKPOINT DETAIL RECORDS.    *
+056050*****************************************************************
+056150 5000-SORT-TABLE.
+056250     IF DL100-COUNT > 1
+056350         PERFORM 5100-SORT-OUTER THRU 5100-EXIT
+056450             VARYING DL100-SORT-I FROM 1 BY 1
+056550             UNTIL DL100-SORT-I >= DL100-COUNT
+056650         MOVE ZERO TO DL100-LAST-CKPT
+056750     END-IF.
+056850 5000-EXIT.
+056950     EXIT.
+057050
+057150*****************************************************************
+057250* 5100-SORT-OUTER - ONE BUBBLE PASS, SHRINKING BY ONE EACH TIME *
+057350*****************************************************************
+057450 5100-SORT-OUTER.
+057550     PERFORM 5200-SORT-INNER THRU 5200-EXIT
+057650         VARYING DL100-SORT-J FROM 1 BY 1
+057750         UNTIL DL100-SORT-J > DL100-COUNT - DL100-SORT-I.
+057850 5100-EXIT.
+057950     EXIT.
+058050
+058150*****************************************************************
+058250* 5200-SORT-INNER - COMPARE ADJACENT ENTRIES, SWAP IF OUT OF    *
+058350* ORDER                                                         *
+058450*****************************************************************
+058550 5200-SORT-INNER.
+058650     IF DL100-ENTRY-KEY(DL100-SORT-J)
+058750             > DL100-ENTRY-KEY(DL100-SORT-J + 1)
+058850         PERFORM 5300-SWAP-ENTRIES THRU 5300-EXIT
+058950     END-IF.
+059050 5200-EXIT.
+059150     EXIT.
+059250
+059350*****************************************************************
+059450* 5300-SWAP-ENTRIES                                             *
+059550*****************************************************************
+059650 5300-SWAP-ENTRIES.
+059750     MOVE DL100-TABLE-ENTRY(DL100-SORT-J)     TO DL100-SORT-TEMP
+059850     MOVE DL100-TABLE-ENTRY(DL100-SORT-J + 1)
+059950         TO DL100-TABLE-ENTRY(DL100-SORT-J)
+060050     MOVE DL100-SORT-TEMP
+060150         TO DL100-TABLE-ENTRY(DL100-SORT-J + 1).
+060250 5300-EXIT.
+060350     EXIT.
+060450
+060550*****************************************************************
+060650* 5500-RECONCILE-PRIOR-DAY - LOAD YESTERDAY'S KEYS FROM TBLPRIOR*
+060750* AND FLAG ANY OF TODAY'S ENTRIES THAT CARRY OVER A KEY ALREADY *
+060850* POSTED YESTERDAY, THEN SAVE TODAY'S KEYS TO TBLPRNXT SO       *
+060950* TOMORROW'S RUN CAN DO THE SAME CHECK AGAINST TODAY.           *
+061050*****************************************************************
+061150 5500-RECONCILE-PRIOR-DAY.
+061250     PERFORM 5510-LOAD-PRIOR-TABLE THRU 5510-EXIT
+061350     IF DL100-PRIOR-COUNT > ZERO
+061450         PERFORM 5520-CHECK-ONE-AGAINST-PRIOR THRU 5520-EXIT
+061550             VARYING DL100-RECON-IDX FROM 1 BY 1
+061650             UNTIL DL100-RECON-IDX > DL100-COUNT
+061750     END-IF
+061850     PERFORM 5590-SAVE-TODAY-AS-PRIOR THRU 5590-EXIT.
+061950 5500-EXIT.
+062050     EXIT.
+062150
+062250*****************************************************************
+062350* 5510-LOAD-PRIOR-TABLE - READ TBLPRIOR INTO DL100-PRIOR-TABLE. *
+062450* A MISSING FILE (DAY ONE) LEAVES DL100-PRIOR-COUNT AT ZERO.    *
+062550*****************************************************************
+062650 5510-LOAD-PRIOR-TABLE.
+062750     MOVE ZERO TO DL100-PRIOR-COUNT
+062850     MOVE 'N'  TO DL100-PRIOR-EOF-SW
+062950     OPEN INPUT DL100-PRIOR-FILE
+063050     IF DL100-PRIOR-STATUS = '00'
+063150         PERFORM 5515-READ-ONE-PRIOR THRU 5515-EXIT
+063250             UNTIL DL100-PRIOR-EOF
+063350         CLOSE DL100-PRIOR-FILE
+063450     END-IF.
+063550 5510-EXIT.
+063650     EXIT.
+063750
+063850*****************************************************************
+063950* 5515-READ-ONE-PRIOR - DL100-PRIOR-TABLE IS SIZED BY            *
+064000* DL100-CAPACITY, SO A KEY IS ONLY EVER DROPPED HERE WHEN        *
+064010* TBLCAP WAS LOWERED SINCE YESTERDAY'S RUN AND TBLPRIOR HOLDS    *
+064020* MORE KEYS THAN TODAY'S CAPACITY CAN TRACK; A DROP IS LOGGED TO *
+064030* TBLAUDIT RATHER THAN DISCARDED WITHOUT A TRACE.                *
+064050*****************************************************************
+064150 5515-READ-ONE-PRIOR.
+064250     READ DL100-PRIOR-FILE
+064350         AT END
+064450             SET DL100-PRIOR-EOF TO TRUE
+064550             GO TO 5515-EXIT
+064650     END-READ
+064750     IF DL100-PRIOR-COUNT < DL100-CAPACITY
+064850         ADD 1 TO DL100-PRIOR-COUNT
+064950         MOVE DL100-PRIOR-RECORD
+065050             TO DL100-PRIOR-KEY(DL100-PRIOR-COUNT)
+065100     ELSE
+065110         MOVE 'PRIOR DROP'            TO DL100-AUD-EVENT-TYPE
+065120         MOVE 'PRIOR KEY DROPPED - CAPACITY EXCEEDED'
+065130             TO DL100-AUD-REASON
+065140         PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT
+065150     END-IF.
+065250 5515-EXIT.
+065350     EXIT.
+065450
+065550*****************************************************************
+065650* 5520-CHECK-ONE-AGAINST-PRIOR                                  *
+065750*****************************************************************
+065850 5520-CHECK-ONE-AGAINST-PRIOR.
+065950     SET DL100-PRIOR-MATCH-NOT-FOUND TO TRUE
+066050     PERFORM 5525-SCAN-ONE-PRIOR THRU 5525-EXIT
+066150         VARYING DL100-PRIOR-SCAN-IDX FROM 1 BY 1
+066250         UNTIL DL100-PRIOR-SCAN-IDX > DL100-PRIOR-COUNT
+066350            OR DL100-PRIOR-MATCH-FOUND
+066450     IF DL100-PRIOR-MATCH-FOUND
+066550         PERFORM 5550-LOG-PRIOR-DUPLICATE THRU 5550-EXIT
+066650     END-IF.
+066750 5520-EXIT.
+066850     EXIT.
+066950
+067050*****************************************************************
+067150* 5525-SCAN-ONE-PRIOR                                           *
+067250*****************************************************************
+067350 5525-SCAN-ONE-PRIOR.
+067450     IF DL100-ENTRY-KEY(DL100-RECON-IDX)
+067550             = DL100-PRIOR-KEY(DL100-PRIOR-SCAN-IDX)
+067650         SET DL100-PRIOR-MATCH-FOUND TO TRUE
+067750     END-IF.
+067850 5525-EXIT.
+067950     EXIT.
+068050
+068150*****************************************************************
+068250* 5550-LOG-PRIOR-DUPLICATE - RECORD A CARRY-OVER DUPLICATE ON   *
+068350* THE EXCEPTION REPORT                                          *
+068450*****************************************************************
+068550 5550-LOG-PRIOR-DUPLICATE.
+068650     ADD 1 TO DL100-EXC-SEQ-CTR
+068750     MOVE DL100-RECON-IDX              TO DL100-EXC-COUNT
+068850     MOVE 'DUPLICATE KEY - PRIOR DAY'  TO DL100-EXC-REASON
+068950     WRITE DL100-EXCEPTION-RECORD FROM DL100-EXCEPTION-LINE
+069050     MOVE 'PRIOR-DUP'                  TO DL100-AUD-EVENT-TYPE
+069150     MOVE 'PRIOR-DAY DUP - FLAGGED, NOT DROPPED'
+069160         TO DL100-AUD-REASON
+069250     PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT.
+069350 5550-EXIT.
+069450     EXIT.
+069550
+069650*****************************************************************
+069750* 5590-SAVE-TODAY-AS-PRIOR - WRITE TODAY'S KEYS TO TBLPRNXT FOR *
+069850* TOMORROW'S RECONCILIATION PASS                                *
+069950*****************************************************************
+070050 5590-SAVE-TODAY-AS-PRIOR.
+070150     OPEN OUTPUT DL100-PRIOR-OUT-FILE
+070250     PERFORM 5595-WRITE-ONE-PRIOR-OUT THRU 5595-EXIT
+070350         VARYING DL100-RECON-IDX FROM 1 BY 1
+070450         UNTIL DL100-RECON-IDX > DL100-COUNT
+070550     CLOSE DL100-PRIOR-OUT-FILE.
+070650 5590-EXIT.
+070750     EXIT.
+070850
+070950*****************************************************************
+071050* 5595-WRITE-ONE-PRIOR-OUT                                      *
+071150*****************************************************************
+071250 5595-WRITE-ONE-PRIOR-OUT.
+071350     MOVE DL100-ENTRY-KEY(DL100-RECON-IDX)
+071450         TO DL100-PRIOR-OUT-RECORD
+071550     WRITE DL100-PRIOR-OUT-RECORD.
+071650 5595-EXIT.
+071750     EXIT.
+071850
+071950*****************************************************************
+072050* 6000-PRINT-CONTROL-REPORT - HAND THE TABLE IMAGE TO DL200 FOR *
+072150* THE DAILY CONTROL-BREAK REPORT                                *
+072250*****************************************************************
+072350 6000-PRINT-CONTROL-REPORT.
+072450     CALL 'DL200' USING DL100-WORK-AREA.
+072550 6000-EXIT.
+072650     EXIT.
+072750
+072850*****************************************************************
+072950* 7000-WRITE-EXTRACT-FILE - WRITE TBLXTRCT FOR THE DOWNSTREAM   *
+073050* SETTLEMENT SYSTEM: A HEADER RECORD, ONE DETAIL RECORD PER     *
+073150* TABLE ENTRY, AND A TRAILER CARRYING THE RECORD COUNT AND A    *
+073250* HASH TOTAL OF THE AMOUNTS SO THE RECEIVING SYSTEM CAN PROVE   *
+073350* IT GOT EVERYTHING INTACT.                                     *
+073450*****************************************************************
+073550 7000-WRITE-EXTRACT-FILE.
+073650     OPEN OUTPUT DL100-EXTRACT-FILE
+073750     PERFORM 7100-WRITE-EXTRACT-HEADER THRU 7100-EXIT
+073850     MOVE ZERO TO DL100-EXT-HASH-TOTAL
+073950     PERFORM 7200-WRITE-EXTRACT-DETAIL THRU 7200-EXIT
+074050         VARYING DL100-EXT-IDX FROM 1 BY 1
+074150         UNTIL DL100-EXT-IDX > DL100-COUNT
+074250     PERFORM 7900-WRITE-EXTRACT-TRAILER THRU 7900-EXIT
+074350     CLOSE DL100-EXTRACT-FILE.
+074450 7000-EXIT.
+074550     EXIT.
+074650
+074750*****************************************************************
+074850* 7100-WRITE-EXTRACT-HEADER                                     *
+074950*****************************************************************
+075050 7100-WRITE-EXTRACT-HEADER.
+075150     MOVE 'H' TO DL100-EXT-HDR-TYPE
+075250     ACCEPT DL100-EXT-HDR-RUN-DATE FROM DATE YYYYMMDD
+075350     MOVE DL100-COUNT TO DL100-EXT-HDR-TOTAL-COUNT
+075450     WRITE DL100-EXTRACT-RECORD.
+075550 7100-EXIT.
+075650     EXIT.
+075750
+075850*****************************************************************
+075950* 7200-WRITE-EXTRACT-DETAIL - ONE RECORD PER TABLE ENTRY, AND   *
+076050* ADD ITS AMOUNT INTO THE RUNNING HASH TOTAL                    *
+076150*****************************************************************
+076250 7200-WRITE-EXTRACT-DETAIL.
+076350     MOVE 'D' TO DL100-EXT-DTL-TYPE
+076450     MOVE DL100-ENTRY-KEY(DL100-EXT-IDX)  TO DL100-EXT-DTL-KEY
+076550     MOVE DL100-ENTRY-DATE(DL100-EXT-IDX) TO DL100-EXT-DTL-DATE
+076650     MOVE DL100-ENTRY-AMOUNT(DL100-EXT-IDX)
+076750         TO DL100-EXT-DTL-AMOUNT
+076850     MOVE DL100-ENTRY-AMOUNT(DL100-EXT-IDX)
+076950         TO DL100-EXT-AMOUNT-NUM
+077050     ADD DL100-EXT-AMOUNT-NUM TO DL100-EXT-HASH-TOTAL
+077150     WRITE DL100-EXTRACT-RECORD.
+077250 7200-EXIT.
+077350     EXIT.
+077450
+077550*****************************************************************
+077650* 7900-WRITE-EXTRACT-TRAILER                                    *
+077750*****************************************************************
+077850 7900-WRITE-EXTRACT-TRAILER.
+077950     MOVE 'T' TO DL100-EXT-TRL-TYPE
+078050     MOVE DL100-COUNT         TO DL100-EXT-TRL-REC-COUNT
+078150     MOVE DL100-EXT-HASH-TOTAL TO DL100-EXT-TRL-HASH-TOTAL
+078250     WRITE DL100-EXTRACT-RECORD.
+078350 7900-EXIT.
+078450     EXIT.
+078550
+078650*****************************************************************
+078750* 7950-RECONCILE-COUNTS - PROVE THAT EVERY RECORD (AND EVERY     *
+078800* BYTE) READ FROM TBLIN LANDED SOMEWHERE: IN DL100-TABLE, ON THE *
+078850* OVERFLOW FILE, OR ON THE EXCEPTION FILE AS A VALIDATION       *
+078950* REJECT.  A MISMATCH MEANS ROWS (OR BYTES) WENT MISSING (OR    *
+079050* WERE COUNTED TWICE) SOMEWHERE IN THE LOAD, SO IT IS FLAGGED   *
+079150* HERE THE SAME DAY RATHER THAN SURFACING LATER AS AN AUDIT     *
+079250* DISCREPANCY.  PRIOR-DAY DUPLICATE FLAGS ARE NOT PART OF THIS  *
+079350* TOTAL - THOSE ROWS ARE ALREADY COUNTED IN DL100-COUNT; THE    *
+079450* PRIOR-DAY CHECK ONLY FLAGS THEM, IT DOES NOT PULL THEM BACK   *
+079550* OUT OF THE TABLE.                                              *
+079650*****************************************************************
+079750 7950-RECONCILE-COUNTS.
+079850     COMPUTE DL100-BAL-EXPECTED =
+079950             DL100-COUNT + DL100-OV-SEQ-CTR
+080050                 + DL100-VALID-REJECT-CTR
+080100     COMPUTE DL100-BAL-EXPECTED-BYTES =
+080110             DL100-BAL-EXPECTED * LENGTH OF DL100-INPUT-RECORD
+080150     IF DL100-BAL-EXPECTED = DL100-INPUT-READ-CTR
+080250         MOVE 'BALANCED'      TO DL100-BAL-RESULT
+080350     ELSE
+080450         MOVE 'OUT OF BALANCE' TO DL100-BAL-RESULT
+080500     END-IF
+080510     IF DL100-BAL-EXPECTED-BYTES = DL100-INPUT-BYTES-CTR
+080520         MOVE 'BALANCED'       TO DL100-BAL-BYTES-RESULT
+080530     ELSE
+080540         MOVE 'OUT OF BALANCE' TO DL100-BAL-BYTES-RESULT
+080545     END-IF
+080550     IF DL100-BAL-RESULT = 'OUT OF BALANCE'
+080560         OR DL100-BAL-BYTES-RESULT = 'OUT OF BALANCE'
+080650         MOVE 'RECON-FAIL'    TO DL100-AUD-EVENT-TYPE
+080750         MOVE 'INPUT VS LOADED COUNT/BYTE MISMATCH'
+080800             TO DL100-AUD-REASON
+080850         PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT
+080950     END-IF
+081050     DISPLAY 'DL100 - INPUT RECORDS READ : ' DL100-INPUT-READ-CTR
+081150     DISPLAY 'DL100 - EXPECTED TOTAL     : ' DL100-BAL-EXPECTED
+081250     DISPLAY 'DL100 - RECONCILIATION     : ' DL100-BAL-RESULT
+081260     DISPLAY 'DL100 - INPUT BYTES READ   : '
+081262         DL100-INPUT-BYTES-CTR
+081270     DISPLAY 'DL100 - EXPECTED BYTES     : '
+081272         DL100-BAL-EXPECTED-BYTES
+081280     DISPLAY 'DL100 - BYTE RECONCILIATION: '
+081282         DL100-BAL-BYTES-RESULT.
+081350 7950-EXIT.
+081450     EXIT.
+081550
+081650*****************************************************************
+081750* 8000-TERMINATE - FINAL CHECKPOINT FLUSH, CLOSE FILES, REPORT  *
+081850*****************************************************************
+081950 8000-TERMINATE.
+082050     PERFORM 2700-CHECKPOINT-FLUSH THRU 2700-EXIT
+082150     CLOSE DL100-INPUT-FILE
+082250     CLOSE DL100-OVERFLOW-FILE
+082350     CLOSE DL100-EXCEPTION-FILE
+082450     CLOSE DL100-AUDIT-FILE
+082550     CLOSE DL100-CHECKPOINT-FILE
+082650     DISPLAY 'DL100 - ENTRIES LOADED    : ' DL100-COUNT
+082750     DISPLAY 'DL100 - ENTRIES OVERFLOWED : ' DL100-OV-SEQ-CTR
+082850     DISPLAY 'DL100 - ENTRIES REJECTED   : ' DL100-EXC-SEQ-CTR.
+082950 8000-EXIT.
+083050     EXIT.
+083150
+083250*****************************************************************
+083350* 9000-WRITE-AUDIT-RECORD - COMMON ROUTINE FOR THE TBLAUDIT LOG.*
+083450* THE CALLER MOVES DL100-AUD-EVENT-TYPE AND DL100-AUD-REASON    *
+083550* BEFORE PERFORMING THIS; THE TIMESTAMP AND DL100-COUNT ARE     *
+083650* STAMPED ON HERE SO EVERY CALLER GETS THEM THE SAME WAY.       *
+083750*****************************************************************
+083850 9000-WRITE-AUDIT-RECORD.
+083950     ACCEPT DL100-AUD-DATE FROM DATE YYYYMMDD
+084050     ACCEPT DL100-AUD-TIME FROM TIME
+084150     MOVE DL100-COUNT TO DL100-AUD-COUNT
+084250     WRITE DL100-AUDIT-RECORD FROM DL100-AUDIT-LINE.
+084350 9000-EXIT.
+084450     EXIT.
