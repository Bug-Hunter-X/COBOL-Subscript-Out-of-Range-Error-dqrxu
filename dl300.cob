@@ -0,0 +1,221 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL300.
+000300 AUTHOR.        R SHAUGHNESSY.
+000400 INSTALLATION.  DAILY PROCESSING - OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* DL300 - TABLE-LOAD INQUIRY TRANSACTION                        *
+000900*                                                                *
+001000* PSEUDO-CONVERSATIONAL CICS TRANSACTION THAT LETS THE HELP     *
+001100* DESK PAGE THROUGH THE CHECKPOINT IMAGE OF DL100-TABLE WHILE    *
+001200* DL100 IS STILL RUNNING.  EACH PASS READS THE CONTROL RECORD    *
+001300* (KEY 0000) FOR THE CURRENT DL100-COUNT, THEN DISPLAYS TEN      *
+001400* DETAIL RECORDS STARTING AT THE CURRENT INDEX.  PF7/PF8 PAGE    *
+001500* BACKWARD/FORWARD BY TEN; PF3 OR CLEAR ENDS THE SESSION.        *
+001600*                                                                *
+001700* MODIFICATION HISTORY                                          *
+001800* ---------------------------------------------------------     *
+001900* 08/09/2026  RS   ORIGINAL PROGRAM.                            *
+002000* 08/09/2026  RS   CORRECTED DL300-SCREEN-LENGTH TO MATCH THE   *
+002100*                  ACTUAL SIZE OF DL300-SCREEN-AREA, AND THE    *
+002200*                  COMMAREA LENGTH ON RETURN TO MATCH THE       *
+002300*                  HALFWORD SIZE OF DL300-CURRENT-IDX.          *
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200 COPY DFHAID.
+003300
+003400 COPY "dl100ck.cpy".
+003500
+003600 01  DL300-TOTAL-COUNT              PIC 9(04) COMP VALUE ZERO.
+003700 01  DL300-CURRENT-IDX              PIC 9(04) COMP VALUE 1.
+003800 01  DL300-LINE-IDX                 PIC 9(04) COMP.
+003900 01  DL300-RESP                     PIC S9(08) COMP.
+004000
+004100 01  DL300-RECEIVE-FIELDS.
+004200     05  DL300-INPUT-LINE           PIC X(80).
+004300     05  DL300-INPUT-LENGTH         PIC S9(04) COMP VALUE 80.
+004400
+004500 01  DL300-SCREEN-AREA.
+004600     05  DL300-HDG-LINE.
+004700         10  FILLER                 PIC X(20) VALUE
+004800                 'DL100 TABLE INQUIRY '.
+004900         10  DL300-HDG-COUNT        PIC ZZZ,ZZ9.
+005000         10  FILLER                 PIC X(20) VALUE
+005100                 ' ENTRIES LOADED     '.
+005200     05  DL300-DETAIL-LINES OCCURS 10 TIMES.
+005300         10  DL300-DTL-IDX          PIC ZZZ9.
+005400         10  FILLER                 PIC X(02) VALUE SPACES.
+005500         10  DL300-DTL-KEY          PIC X(10).
+005600         10  FILLER                 PIC X(02) VALUE SPACES.
+005700         10  DL300-DTL-DATE         PIC X(08).
+005800         10  FILLER                 PIC X(02) VALUE SPACES.
+005900         10  DL300-DTL-AMOUNT       PIC X(09).
+006000     05  DL300-TRAILER-LINE         PIC X(60) VALUE
+006100             'PF7=BACK 10  PF8=FORWARD 10  PF3/CLEAR=END SESSION'.
+006200
+006300 01  DL300-SCREEN-LENGTH            PIC S9(04) COMP VALUE +477.
+006400
+006500 LINKAGE SECTION.
+006600 01  DFHCOMMAREA                    PIC 9(04) COMP.
+006700
+006800 PROCEDURE DIVISION.
+006900*****************************************************************
+007000* 0000-MAINLINE                                                 *
+007100*****************************************************************
+007200 0000-MAINLINE.
+007300     IF EIBCALEN = 0
+007400         MOVE 1 TO DL300-CURRENT-IDX
+007500     ELSE
+007600         MOVE DFHCOMMAREA TO DL300-CURRENT-IDX
+007700         PERFORM 2500-RECEIVE-USER-INPUT THRU 2500-EXIT
+007800         PERFORM 2600-APPLY-PAGING-KEY THRU 2600-EXIT
+007900     END-IF
+008000     PERFORM 3000-READ-CONTROL-RECORD THRU 3000-EXIT
+008100     PERFORM 2000-BUILD-AND-SEND-SCREEN THRU 2000-EXIT
+008200     PERFORM 9000-RETURN-TRANSID THRU 9000-EXIT.
+008300
+008400*****************************************************************
+008500* 2000-BUILD-AND-SEND-SCREEN - FORMAT TEN DETAIL LINES STARTING *
+008600* AT DL300-CURRENT-IDX AND SEND THEM TO THE TERMINAL            *
+008700*****************************************************************
+008800 2000-BUILD-AND-SEND-SCREEN.
+008900     MOVE DL300-TOTAL-COUNT TO DL300-HDG-COUNT
+009000     PERFORM 2100-FORMAT-ONE-LINE THRU 2100-EXIT
+009100         VARYING DL300-LINE-IDX FROM 1 BY 1
+009200         UNTIL DL300-LINE-IDX > 10
+009300     EXEC CICS SEND TEXT
+009400         FROM(DL300-SCREEN-AREA)
+009500         LENGTH(DL300-SCREEN-LENGTH)
+009600         ERASE
+009700     END-EXEC.
+009800 2000-EXIT.
+009900     EXIT.
+010000
+010100*****************************************************************
+010200* 2100-FORMAT-ONE-LINE - READ AND FORMAT ONE DETAIL ROW, OR      *
+010300* BLANK THE LINE WHEN PAST DL300-TOTAL-COUNT                    *
+010400*****************************************************************
+010500 2100-FORMAT-ONE-LINE.
+010600     COMPUTE DL300-DTL-IDX(DL300-LINE-IDX) =
+010700             DL300-CURRENT-IDX + DL300-LINE-IDX - 1
+010800     IF DL300-DTL-IDX(DL300-LINE-IDX) > DL300-TOTAL-COUNT
+010900         MOVE SPACES TO DL300-DTL-KEY(DL300-LINE-IDX)
+011000         MOVE SPACES TO DL300-DTL-DATE(DL300-LINE-IDX)
+011100         MOVE SPACES TO DL300-DTL-AMOUNT(DL300-LINE-IDX)
+011200     ELSE
+011300         MOVE DL300-DTL-IDX(DL300-LINE-IDX) TO DL100-CKPT-KEY
+011400         EXEC CICS READ FILE('TBLCKPT')
+011500             INTO(DL100-CKPT-RECORD)
+011600             RIDFLD(DL100-CKPT-KEY)
+011700             RESP(DL300-RESP)
+011800         END-EXEC
+011900         IF DL300-RESP = DFHRESP(NORMAL)
+012000             MOVE DL100-CKPT-ENT-KEY
+012100                 TO DL300-DTL-KEY(DL300-LINE-IDX)
+012200             MOVE DL100-CKPT-ENT-DATE
+012300                 TO DL300-DTL-DATE(DL300-LINE-IDX)
+012400             MOVE DL100-CKPT-ENT-AMOUNT
+012500                 TO DL300-DTL-AMOUNT(DL300-LINE-IDX)
+012600         ELSE
+012700             MOVE 'NOT YET CHECKPOINTED'
+012800                 TO DL300-DTL-KEY(DL300-LINE-IDX)
+012900             MOVE SPACES TO DL300-DTL-DATE(DL300-LINE-IDX)
+013000             MOVE SPACES TO DL300-DTL-AMOUNT(DL300-LINE-IDX)
+013100         END-IF
+013200     END-IF.
+013300 2100-EXIT.
+013400     EXIT.
+013500
+013600*****************************************************************
+013700* 2500-RECEIVE-USER-INPUT - CAPTURE THE AID KEY THE OPERATOR     *
+013800* PRESSED ON THE PRIOR SCREEN                                    *
+013900*****************************************************************
+014000 2500-RECEIVE-USER-INPUT.
+014100     EXEC CICS RECEIVE
+014200         INTO(DL300-INPUT-LINE)
+014300         LENGTH(DL300-INPUT-LENGTH)
+014400         NOHANDLE
+014500     END-EXEC.
+014600 2500-EXIT.
+014700     EXIT.
+014800
+014900*****************************************************************
+015000* 2600-APPLY-PAGING-KEY - MOVE DL300-CURRENT-IDX ACCORDING TO    *
+015100* THE AID KEY CAPTURED ABOVE                                     *
+015200*****************************************************************
+015300 2600-APPLY-PAGING-KEY.
+015400     EVALUATE TRUE
+015500         WHEN EIBAID = DFHPF7
+015600             IF DL300-CURRENT-IDX > 10
+015700                 SUBTRACT 10 FROM DL300-CURRENT-IDX
+015800             ELSE
+015900                 MOVE 1 TO DL300-CURRENT-IDX
+016000             END-IF
+016100         WHEN EIBAID = DFHPF8
+016200             ADD 10 TO DL300-CURRENT-IDX
+016300         WHEN EIBAID = DFHPF3 OR EIBAID = DFHCLEAR
+016400             PERFORM 9900-END-SESSION THRU 9900-EXIT
+016500             GO TO 2600-EXIT
+016600         WHEN OTHER
+016700             CONTINUE
+016800     END-EVALUATE.
+016900 2600-EXIT.
+017000     EXIT.
+017100
+017200*****************************************************************
+017300* 3000-READ-CONTROL-RECORD - PICK UP THE CURRENT DL100-COUNT    *
+017400* FROM THE KEY-0000 CONTROL RECORD                               *
+017500*****************************************************************
+017600 3000-READ-CONTROL-RECORD.
+017700     MOVE ZERO TO DL100-CKPT-KEY
+017800     EXEC CICS READ FILE('TBLCKPT')
+017900         INTO(DL100-CKPT-RECORD)
+018000         RIDFLD(DL100-CKPT-KEY)
+018100         RESP(DL300-RESP)
+018200     END-EXEC
+018300     IF DL300-RESP = DFHRESP(NORMAL)
+018400         MOVE DL100-CKPT-COUNT TO DL300-TOTAL-COUNT
+018500     ELSE
+018600         MOVE ZERO TO DL300-TOTAL-COUNT
+018700     END-IF
+018800     IF DL300-CURRENT-IDX > DL300-TOTAL-COUNT
+018900         AND DL300-TOTAL-COUNT > ZERO
+019000         MOVE DL300-TOTAL-COUNT TO DL300-CURRENT-IDX
+019100     END-IF.
+019200 3000-EXIT.
+019300     EXIT.
+019400
+019500*****************************************************************
+019600* 9000-RETURN-TRANSID - GIVE UP CONTROL UNTIL THE NEXT KEY,      *
+019700* CARRYING THE CURRENT INDEX FORWARD IN THE COMMAREA             *
+019800*****************************************************************
+019900 9000-RETURN-TRANSID.
+020000     EXEC CICS RETURN
+020100         TRANSID('DL3I')
+020200         COMMAREA(DL300-CURRENT-IDX)
+020300         LENGTH(2)
+020400     END-EXEC.
+020500 9000-EXIT.
+020600     EXIT.
+020700
+020800*****************************************************************
+020900* 9900-END-SESSION - OPERATOR PRESSED PF3/CLEAR, CLOSE THE      *
+021000* CONVERSATION                                                   *
+021100*****************************************************************
+021200 9900-END-SESSION.
+021300     EXEC CICS SEND TEXT
+021400         FROM('DL100 TABLE INQUIRY - SESSION ENDED')
+021500         LENGTH(35)
+021600         ERASE
+021700     END-EXEC
+021800     EXEC CICS RETURN
+021900     END-EXEC.
+022000 9900-EXIT.
+022100     EXIT.
